@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DGTMAINT.
+       AUTHOR. J OPS BATCH SUPPORT.
+       INSTALLATION. DATA CENTER SERVICES.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY                                      *
+      *-----------------------------------------------------------*
+      *   DATE       INIT  DESCRIPTION                            *
+      *   08/09/2026  JOB  ORIGINAL PSEUDO-CONVERSATIONAL         *
+      *                    MAINTENANCE TRANSACTION (TRANID DGTM). *
+      *                    LETS AN OPERATOR KEY IN A PRECISION N  *
+      *                    AND CONSTANT CODE, QUEUE IT FOR THE    *
+      *                    NEXT DIGITOFE CYCLE, AND BROWSE THE    *
+      *                    STATUS OF PRIOR REQUESTS (QUEUED /     *
+      *                    RUNNING / COMPLETE / FAILED) WITHOUT   *
+      *                    GOING THROUGH THE JOB SCHEDULER OR     *
+      *                    SPOOL BROWSING.                         *
+      *   08/09/2026  JOB  SHORTENED THE ENTRY-SCREEN MESSAGE TO    *
+      *                    FIT MSGOD'S 60 BYTES (IT WAS SILENTLY    *
+      *                    TRUNCATING THE PF5/PF3 INSTRUCTIONS).    *
+      *                    RENUMBERED THE LIST-SCREEN KEY HANDLER   *
+      *                    TO 4000-RECEIVE-LIST/4000-EXIT SO IT NO  *
+      *                    LONGER SHARES THE 3000- PREFIX WITH      *
+      *                    3000-SEND-LIST-SCREEN. REMOVED THE       *
+      *                    UNUSED WS-LAST-REQUEST-ID FIELD.         *
+      *   08/09/2026  JOB  2100-VALIDATE-AND-QUEUE NO LONGER        *
+      *                    ACCEPTS PI/SQ2 - DIGITOFE'S SPIGOT       *
+      *                    REDUCTION SUPPORTS ONLY E AND ALWAYS     *
+      *                    ABORTS A PI/SQ2 RUN, SO QUEUING EITHER   *
+      *                    LEFT THE ENTRY STUCK OR FAILED. ENTRY-   *
+      *                    SCREEN PROMPT UPDATED TO MATCH.          *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+      * NOTE - NO INPUT-OUTPUT SECTION / FILE-CONTROL HERE. FILE
+      * ACCESS IN A CICS COMMAND-LEVEL PROGRAM GOES THROUGH EXEC
+      * CICS READ/STARTBR/READNEXT/ENDBR AGAINST THE FCT ENTRY,
+      * NOT A COBOL SELECT CLAUSE.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       COPY DGTMMAP.
+       COPY DGTMREQ.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      *-----------------------------------------------------------*
+      * WORK AREAS.                                                *
+      *-----------------------------------------------------------*
+       01  WS-MAPSETNAME           PIC X(08) VALUE 'DGTMSET'.
+       01  WS-MAP1-NAME            PIC X(08) VALUE 'DGTM1M'.
+       01  WS-MAP2-NAME            PIC X(08) VALUE 'DGTM2M'.
+       01  WS-TRANID               PIC X(04) VALUE 'DGTM'.
+       01  WS-QUEUE-FILE           PIC X(08) VALUE 'REQQUEUE'.
+       77  WS-RESP                 PIC S9(08) COMP.
+       77  WS-NEXT-REQUEST-ID      PIC 9(06).
+       77  WS-BROWSE-CNT           PIC 9(02) BINARY VALUE ZERO.
+       77  WS-LIST-IDX             PIC 9(02) BINARY.
+       77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF               VALUE 'Y'.
+       01  WS-LIST-LINE.
+           05  WL-ID               PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WL-STATUS           PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WL-N                PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WL-CONST-CODE       PIC X(05).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WL-BY               PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WL-REQ-DATE         PIC X(08).
+           05  FILLER              PIC X(24) VALUE SPACE.
+      *-----------------------------------------------------------*
+       LINKAGE SECTION.
+      *-----------------------
+      *-----------------------------------------------------------*
+      * DFHCOMMAREA - CARRIED ACROSS PSEUDO-CONVERSATIONAL         *
+      * RETURNS SO THIS TASK KNOWS WHICH SCREEN THE OPERATOR IS    *
+      * CURRENTLY ON WHEN CICS RE-DRIVES THE TRANSACTION ON THE    *
+      * NEXT KEYSTROKE.                                            *
+      *-----------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05  CA-SCREEN-MODE       PIC X(01).
+               88  CA-MODE-ENTRY    VALUE '1'.
+               88  CA-MODE-LIST     VALUE '2'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-----------------------------------------------------------*
+      * 0000-MAIN-PROCEDURE - FIRST ENTRY (NO COMMAREA) SENDS THE *
+      * REQUEST-ENTRY SCREEN; A SUBSEQUENT ENTRY (COMMAREA         *
+      * PRESENT) MEANS THE OPERATOR PRESSED A KEY AND CICS HAS     *
+      * RE-DRIVEN THIS TASK, SO DISPATCH ON THE SAVED SCREEN MODE. *
+      *-----------------------------------------------------------*
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+           ELSE
+               EVALUATE TRUE
+                   WHEN CA-MODE-ENTRY
+                       PERFORM 2000-RECEIVE-ENTRY THRU 2000-EXIT
+                   WHEN CA-MODE-LIST
+                       PERFORM 4000-RECEIVE-LIST THRU 4000-EXIT
+                   WHEN OTHER
+                       PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+               END-EVALUATE
+           END-IF
+           .
+       0000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1000-SEND-ENTRY-SCREEN - CLEAR AND SEND THE REQUEST-ENTRY *
+      * SCREEN, THEN RETURN TO CICS PSEUDO-CONVERSATIONALLY,      *
+      * SAVING CA-MODE-ENTRY SO THE NEXT ENTER/PF KEY COMES BACK  *
+      * THROUGH 2000-RECEIVE-ENTRY.                                *
+      *-----------------------------------------------------------*
+       1000-SEND-ENTRY-SCREEN.
+           MOVE SPACES TO MSGOD OF DGTM1MO
+           MOVE 'ENTER N, CONST(E). ENTER=QUEUE PF5=STATUS PF3=EXIT'
+               TO MSGOD OF DGTM1MO
+           MOVE DFHBMASB TO MSGA OF DGTM1MI
+           EXEC CICS SEND MAP(WS-MAP1-NAME) MAPSET(WS-MAPSETNAME)
+               FROM(DGTM1MO) ERASE
+           END-EXEC
+           SET CA-MODE-ENTRY TO TRUE
+           EXEC CICS RETURN TRANSID(WS-TRANID)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RECEIVE-ENTRY - READ BACK THE OPERATOR'S KEYED       *
+      * PRECISION/CONSTANT/REQUESTED-BY, VALIDATE THEM, AND       *
+      * QUEUE A NEW REQUEST RECORD. PF3 EXITS, PF5 GOES TO THE    *
+      * STATUS-LIST SCREEN INSTEAD OF QUEUING.                     *
+      *-----------------------------------------------------------*
+       2000-RECEIVE-ENTRY.
+           EXEC CICS RECEIVE MAP(WS-MAP1-NAME) MAPSET(WS-MAPSETNAME)
+               INTO(DGTM1MI)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN END-EXEC
+               WHEN DFHPF5
+                   PERFORM 3000-SEND-LIST-SCREEN THRU 3000-EXIT
+               WHEN DFHENTER
+                   PERFORM 2100-VALIDATE-AND-QUEUE THRU 2100-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID KEY - USE ENTER, PF5 OR PF3'
+                       TO MSGOD OF DGTM1MO
+                   PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+           END-EVALUATE
+           .
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-VALIDATE-AND-QUEUE - REJECT AN OBVIOUSLY BAD N (THE  *
+      * SPIGOT LOOP NEEDS AT LEAST 11 POSITIONS TO EMIT A DIGIT)  *
+      * OR CONSTANT CODE, OTHERWISE WRITE A NEW QUEUED REQUEST    *
+      * RECORD KEYED BY THE NEXT REQUEST ID. ONLY 'E' IS ACCEPTED *
+      * HERE - DIGITOFE'S SPIGOT REDUCTION IS VALID ONLY FOR E    *
+      * AND ALWAYS ABORTS A PI/SQ2 REQUEST (1050-VALIDATE-CONST-  *
+      * CODE), SO QUEUING EITHER WOULD ONLY PRODUCE A STUCK OR    *
+      * FAILED ENTRY.                                              *
+      *-----------------------------------------------------------*
+       2100-VALIDATE-AND-QUEUE.
+           IF RQNI OF DGTM1MI < 11
+               MOVE 'N MUST BE AT LEAST 11 - NOT QUEUED'
+                   TO MSGOD OF DGTM1MO
+               PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+           ELSE
+               IF RQCI OF DGTM1MI NOT = 'E    '
+                   MOVE 'CONSTANT MUST BE E - PI/SQ2 NOT SUPPORTED'
+                       TO MSGOD OF DGTM1MO
+                   PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+               ELSE
+                   PERFORM 2200-WRITE-QUEUE-RECORD THRU 2200-EXIT
+                   PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+               END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-WRITE-QUEUE-RECORD - ASSIGN THE NEXT REQUEST ID BY   *
+      * READING THE HIGHEST KEY CURRENTLY ON FILE (BROWSE          *
+      * BACKWARDS ONE RECORD), THEN WRITE THE NEW QUEUED ENTRY.   *
+      *-----------------------------------------------------------*
+       2200-WRITE-QUEUE-RECORD.
+           MOVE 999999 TO RQ-REQUEST-ID
+           EXEC CICS STARTBR FILE(WS-QUEUE-FILE)
+               RIDFLD(RQ-REQUEST-ID)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READPREV FILE(WS-QUEUE-FILE)
+                   INTO(RQ-RECORD)
+                   RIDFLD(RQ-REQUEST-ID)
+                   RESP(WS-RESP)
+               END-EXEC
+               EXEC CICS ENDBR FILE(WS-QUEUE-FILE) END-EXEC
+           END-IF
+           IF WS-RESP = DFHRESP(NORMAL)
+               COMPUTE WS-NEXT-REQUEST-ID = RQ-REQUEST-ID + 1
+           ELSE
+               MOVE 1 TO WS-NEXT-REQUEST-ID
+           END-IF
+           MOVE WS-NEXT-REQUEST-ID TO RQ-REQUEST-ID
+           SET RQ-QUEUED TO TRUE
+           MOVE RQNI OF DGTM1MI TO RQ-N
+           MOVE RQCI OF DGTM1MI TO RQ-CONST-CODE
+           MOVE RQBI OF DGTM1MI TO RQ-REQUESTED-BY
+           EXEC CICS ASKTIME END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(EIBTIME)
+               YYYYMMDD(RQ-REQ-DATE)
+               TIME(RQ-REQ-TIME)
+           END-EXEC
+           MOVE SPACES TO RQ-COMPL-DATE RQ-COMPL-TIME
+           MOVE ZERO TO RQ-DIGIT-CNT
+           EXEC CICS WRITE FILE(WS-QUEUE-FILE)
+               FROM(RQ-RECORD)
+               RIDFLD(RQ-REQUEST-ID)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'REQUEST QUEUED - ID=' TO MSGOD OF DGTM1MO
+               MOVE RQ-REQUEST-ID TO
+                   MSGOD OF DGTM1MO(21:6)
+           ELSE
+               MOVE 'UNABLE TO QUEUE REQUEST - TRY AGAIN'
+                   TO MSGOD OF DGTM1MO
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-SEND-LIST-SCREEN - BROWSE THE REQUEST QUEUE FROM THE *
+      * LOWEST KEY AND DISPLAY UP TO 10 ENTRIES SO AN OPERATOR    *
+      * CAN CHECK QUEUED/RUNNING/COMPLETE/FAILED STATUS WITHOUT   *
+      * GOING THROUGH THE SCHEDULER OR SPOOL.                      *
+      *-----------------------------------------------------------*
+       3000-SEND-LIST-SCREEN.
+           MOVE ZERO TO WS-BROWSE-CNT
+           MOVE 1 TO WS-LIST-IDX
+           MOVE 'N' TO WS-EOF-SW
+           MOVE ZERO TO RQ-REQUEST-ID
+           EXEC CICS STARTBR FILE(WS-QUEUE-FILE)
+               RIDFLD(RQ-REQUEST-ID)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-EOF TO TRUE
+           END-IF
+           PERFORM 3100-BUILD-LIST-LINE THRU 3100-EXIT
+               UNTIL WS-EOF OR WS-BROWSE-CNT = 10
+           IF WS-BROWSE-CNT > 0
+               EXEC CICS ENDBR FILE(WS-QUEUE-FILE) END-EXEC
+           END-IF
+           MOVE SPACES TO MSGOD2 OF DGTM2MO
+           MOVE 'DIGITOFE REQUEST STATUS - PF3=EXIT PF5=NEW REQUEST'
+               TO MSGOD2 OF DGTM2MO
+           EXEC CICS SEND MAP(WS-MAP2-NAME) MAPSET(WS-MAPSETNAME)
+               FROM(DGTM2MO) ERASE
+           END-EXEC
+           SET CA-MODE-LIST TO TRUE
+           EXEC CICS RETURN TRANSID(WS-TRANID)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3100-BUILD-LIST-LINE - READ ONE QUEUE RECORD FORWARD AND  *
+      * FORMAT IT INTO THE NEXT LINE OF THE STATUS-LIST MAP.       *
+      *-----------------------------------------------------------*
+       3100-BUILD-LIST-LINE.
+           EXEC CICS READNEXT FILE(WS-QUEUE-FILE)
+               INTO(RQ-RECORD)
+               RIDFLD(RQ-REQUEST-ID)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO WS-BROWSE-CNT
+               MOVE SPACES TO WS-LIST-LINE
+               MOVE RQ-REQUEST-ID TO WL-ID
+               MOVE RQ-STATUS TO WL-STATUS
+               MOVE RQ-N TO WL-N
+               MOVE RQ-CONST-CODE TO WL-CONST-CODE
+               MOVE RQ-REQUESTED-BY TO WL-BY
+               MOVE RQ-REQ-DATE TO WL-REQ-DATE
+               MOVE WS-LIST-LINE TO LNOD(WS-LIST-IDX)
+               ADD 1 TO WS-LIST-IDX
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-RECEIVE-LIST - RESPOND TO A KEY PRESSED ON THE        *
+      * STATUS-LIST SCREEN.                                        *
+      *-----------------------------------------------------------*
+       4000-RECEIVE-LIST.
+           EXEC CICS RECEIVE MAP(WS-MAP2-NAME) MAPSET(WS-MAPSETNAME)
+               INTO(DGTM2MI)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN END-EXEC
+               WHEN DFHPF5
+                   PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+               WHEN OTHER
+                   PERFORM 3000-SEND-LIST-SCREEN THRU 3000-EXIT
+           END-EVALUATE
+           .
+       4000-EXIT.
+           EXIT.
+
+      ** add other procedures here
+       END PROGRAM DGTMAINT.
