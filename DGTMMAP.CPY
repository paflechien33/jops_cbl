@@ -0,0 +1,69 @@
+      *-----------------------------------------------------------*
+      * DGTMMAP - BMS SYMBOLIC MAP COPYBOOK FOR MAPSET DGTMSET,   *
+      * AS GENERATED BY THE BMS ASSEMBLY OF DGTMSET (SOURCE MAPS  *
+      * ARE MAINTAINED IN THE SCREENS LIBRARY, NOT HERE). DGTM1M  *
+      * IS THE REQUEST-ENTRY SCREEN, DGTM2M IS THE STATUS-LIST    *
+      * SCREEN.                                                    *
+      *-----------------------------------------------------------*
+      *   DATE       INIT  DESCRIPTION                            *
+      *   08/09/2026  JOB  ORIGINAL TWO MAPS FOR DGTMAINT.        *
+      *-----------------------------------------------------------*
+       01  DGTM1MI.
+           02  FILLER            PIC X(12).
+           02  RQNL              COMP PIC S9(4).
+           02  RQNF              PICTURE X.
+           02  FILLER REDEFINES RQNF.
+               03  RQNA          PICTURE X.
+           02  RQNI              PIC 9(4).
+           02  RQCL              COMP PIC S9(4).
+           02  RQCF              PICTURE X.
+           02  FILLER REDEFINES RQCF.
+               03  RQCA          PICTURE X.
+           02  RQCI              PIC X(5).
+           02  RQBL              COMP PIC S9(4).
+           02  RQBF              PICTURE X.
+           02  FILLER REDEFINES RQBF.
+               03  RQBA          PICTURE X.
+           02  RQBI              PIC X(8).
+           02  MSGL              COMP PIC S9(4).
+           02  MSGF              PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PICTURE X.
+           02  MSGI              PIC X(60).
+       01  DGTM1MO REDEFINES DGTM1MI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(2).
+           02  RQNO              PIC X.
+           02  RQNOD             PIC ZZZ9.
+           02  FILLER            PIC X(2).
+           02  RQCO              PIC X.
+           02  RQCOD             PIC X(5).
+           02  FILLER            PIC X(2).
+           02  RQBO              PIC X.
+           02  RQBOD             PIC X(8).
+           02  FILLER            PIC X(2).
+           02  MSGO              PIC X.
+           02  MSGOD             PIC X(60).
+
+       01  DGTM2MI.
+           02  FILLER            PIC X(12).
+           02  MSGL2             COMP PIC S9(4).
+           02  MSGF2             PICTURE X.
+           02  FILLER REDEFINES MSGF2.
+               03  MSGA2         PICTURE X.
+           02  MSGI2             PIC X(60).
+           02  LN2 OCCURS 10 TIMES.
+               03  LNL           COMP PIC S9(4).
+               03  LNF           PICTURE X.
+               03  FILLER REDEFINES LNF.
+                   04  LNA       PICTURE X.
+               03  LNI           PIC X(60).
+       01  DGTM2MO REDEFINES DGTM2MI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(2).
+           02  MSGO2             PIC X.
+           02  MSGOD2            PIC X(60).
+           02  LN2O OCCURS 10 TIMES.
+               03  FILLER        PIC X(2).
+               03  LNO           PIC X.
+               03  LNOD          PIC X(60).
