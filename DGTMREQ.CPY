@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------*
+      * DGTMREQ - DIGITOFE REQUEST QUEUE RECORD LAYOUT.           *
+      *                                                             *
+      * SHARED BY DGTMAINT (THE ONLINE MAINTENANCE TRANSACTION)   *
+      * AND DIGITOFE (THE BATCH SPIGOT PROGRAM) SO BOTH SEE THE   *
+      * SAME QUEUE ENTRY SHAPE. DGTMAINT WRITES A NEW ENTRY WHEN  *
+      * AN OPERATOR SUBMITS A REQUEST (STATUS='Q'); DIGITOFE      *
+      * CLAIMS THE OLDEST QUEUED ENTRY ON ITS NEXT CYCLE           *
+      * (STATUS='R') AND MARKS IT COMPLETE OR FAILED WHEN THE RUN *
+      * FINISHES (STATUS='C'/'F'). DGTMAINT'S STATUS INQUIRY      *
+      * SCREEN BROWSES THE SAME FILE READ-ONLY.                    *
+      *-----------------------------------------------------------*
+      *   DATE       INIT  DESCRIPTION                            *
+      *   08/09/2026  JOB  ORIGINAL LAYOUT.                        *
+      *-----------------------------------------------------------*
+       01  RQ-RECORD.
+           05  RQ-REQUEST-ID       PIC 9(06).
+           05  RQ-STATUS           PIC X(01).
+               88  RQ-QUEUED       VALUE 'Q'.
+               88  RQ-RUNNING      VALUE 'R'.
+               88  RQ-COMPLETE     VALUE 'C'.
+               88  RQ-FAILED       VALUE 'F'.
+           05  RQ-N                PIC 9(04).
+           05  RQ-CONST-CODE       PIC X(05).
+           05  RQ-REQUESTED-BY     PIC X(08).
+           05  RQ-REQ-DATE         PIC X(08).
+           05  RQ-REQ-TIME         PIC X(08).
+           05  RQ-COMPL-DATE       PIC X(08).
+           05  RQ-COMPL-TIME       PIC X(08).
+           05  RQ-DIGIT-CNT        PIC 9(09).
+           05  FILLER              PIC X(15).
