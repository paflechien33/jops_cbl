@@ -1,53 +1,1551 @@
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. DIGITOFE.
+       AUTHOR. J OPS BATCH SUPPORT.
+       INSTALLATION. DATA CENTER SERVICES.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY                                      *
+      *-----------------------------------------------------------*
+      *   DATE       INIT  DESCRIPTION                            *
+      *   01/04/1998  JOB  ORIGINAL SPIGOT ALGORITHM FOR DIGITS   *
+      *                    OF E, N HARD-CODED TO 2320.            *
+      *   08/09/2026  JOB  N IS NOW READ FROM PARMFILE AT RUN     *
+      *                    TIME INSTEAD OF BEING A COMPILED       *
+      *                    CONSTANT. ARRAY TABLE ENLARGED TO      *
+      *                    SUPPORT HIGHER PRECISION REQUESTS.     *
+      *   08/09/2026  JOB  DIGITS ARE NOW ALSO WRITTEN TO         *
+      *                    DIGITS.DAT (50/LINE, HEADER/TRAILER)   *
+      *                    FOR DOWNSTREAM JOBS. CONSOLE DISPLAY   *
+      *                    OF THE DIGIT STREAM IS UNCHANGED.      *
+      *   08/09/2026  JOB  ADDED CHECKPOINT/RESTART OF THE ARRAY  *
+      *                    TABLE EVERY 100 OUTER ITERATIONS SO A  *
+      *                    LARGE-N RUN CAN RESUME AFTER AN ABEND  *
+      *                    INSTEAD OF STARTING OVER AT N.         *
+      *   08/09/2026  JOB  CONSTANT-CODE ON PARMFILE (E/PI/SQ2)   *
+      *                    NOW SELECTS THE SEED PARAGRAPH FED TO  *
+      *                    THE SHARED REDUCTION LOOP. ONLY E IS   *
+      *                    RECONCILED AGAINST A REFERENCE TABLE - *
+      *                    SEE RECONCILE-DIGITS BELOW.            *
+      *   08/09/2026  JOB  ADDED A PAGINATED REPORT (REPORT DD)   *
+      *                    WITH A HEADER PER PAGE (RUN DATE, N,   *
+      *                    JOB) AND A FOOTER CARRYING THE TOTAL   *
+      *                    DIGIT COUNT AND A ROLLING CHECKSUM.    *
+      *   08/09/2026  JOB  ADDED OPTIONAL RECONCILIATION OF EACH  *
+      *                    DIGIT AGAINST A REFERENCE FILE (E ONLY *
+      *                    - SEE 2200/2300 SEED BANNERS) WITH A   *
+      *                    POSITION/EXPECTED/ACTUAL MISMATCH      *
+      *                    REPORT.                                 *
+      *   08/09/2026  JOB  ADDED AN AUDIT LOG (AUDITLOG DD) - ONE  *
+      *                    RECORD APPENDED PER RUN CARRYING THE    *
+      *                    TIMESTAMP, JOB NAME, N, DIGIT COUNT     *
+      *                    AND ELAPSED WALL TIME.                  *
+      *   08/09/2026  JOB  MULTIREQ CONTROL FILE (UP TO 3 ENTRIES) *
+      *                    NOW DRIVES ONE TAGGED OUTPUT DATASET     *
+      *                    PER REQUESTED PRECISION, REUSING A       *
+      *                    SINGLE PASS UP TO THE LARGEST N.         *
+      *   08/09/2026  JOB  GUARD AGAINST 9(9) OVERFLOW OF X/D IN   *
+      *                    THE SPIGOT REDUCTION - RUN NOW ABORTS   *
+      *                    CLEANLY WITH A DIAGNOSTIC AND A NON-    *
+      *                    ZERO RETURN CODE INSTEAD OF SILENTLY    *
+      *                    TRUNCATING A DIGIT.                     *
+      *   08/09/2026  JOB  ADDED A METRICS LOG (METRICS DD) - ONE  *
+      *                    RECORD PER PRECISION TIER CARRYING      *
+      *                    ELAPSED WALL TIME AND ITERATION COUNT   *
+      *                    SO SCHEDULING CAN SIZE THE BATCH        *
+      *                    WINDOW AGAINST ACTUAL RUN COST.         *
+      *   08/09/2026  JOB  ADDED AN OPTIONAL REQUEST QUEUE          *
+      *                    (REQQUEUE DD) SO THE DGTMAINT ONLINE     *
+      *                    MAINTENANCE TRANSACTION CAN SUBMIT A RUN *
+      *                    REQUEST FOR THIS JOB TO PICK UP - THE     *
+      *                    OLDEST QUEUED ENTRY OVERRIDES N/CONST-   *
+      *                    CODE AND IS POSTED BACK COMPLETE/FAILED  *
+      *                    WHEN THE RUN ENDS.                        *
+      *   08/09/2026  JOB  CORRECTED DIGITS-HEADER-REC AND           *
+      *                    METRICS-RECORD FILLER WIDTHS SO BOTH      *
+      *                    RECORDS ACTUALLY TOTAL 80 BYTES. REMOVED  *
+      *                    THE PI/SQRT2 SEED PARAGRAPHS - THEIR      *
+      *                    MIXED-RADIX RECURRENCE IS VALID ONLY FOR  *
+      *                    E, SO A PI OR SQ2 REQUEST NOW ABORTS WITH *
+      *                    A DIAGNOSTIC (1050-VALIDATE-CONST-CODE)   *
+      *                    INSTEAD OF PRODUCING WRONG DIGITS.        *
+      *   08/09/2026  JOB  A RESTARTED RUN NO LONGER TRUNCATES        *
+      *                    DIGITS.DAT - DIGITS-FILE IS NOW OPENED     *
+      *                    EXTEND (NOT OUTPUT) AND THE HEADER IS      *
+      *                    LEFT ALONE WHEN WS-RESTARTED. RESTART-     *
+      *                    RECORD NOW ALSO CARRIES THE CUMULATIVE     *
+      *                    DIGIT COUNT SO IT IS RESTORED (RATHER      *
+      *                    THAN RESET TO ZERO) ON RESUME, WHICH IN    *
+      *                    TURN FIXES THE AUDIT/METRICS/QUEUE DIGIT   *
+      *                    COUNTS FOR A RESTARTED RUN. 1060-VALIDATE- *
+      *                    RESTART-COMBO NOW ALSO REJECTS RESTART     *
+      *                    COMBINED WITH RECONCILIATION (REF-FILE),   *
+      *                    NOT JUST RESTART COMBINED WITH MULTIREQ.   *
+      *                    1050/1060 NOW POST A CLAIMED REQUEST-      *
+      *                    QUEUE-FILE ENTRY FAILED (7310-FAIL-QUEUE-  *
+      *                    REQUEST) BEFORE ABORTING SO IT NO LONGER   *
+      *                    STICKS AT RQ-RUNNING FOREVER.              *
+      *   08/09/2026  JOB  REPORT-FILE IS NOW ALSO OPENED EXTEND      *
+      *                    (NOT OUTPUT) AND THE PAGE-1 HEADER IS      *
+      *                    SKIPPED WHEN WS-RESTARTED, MATCHING THE    *
+      *                    DIGITS-FILE FIX ABOVE SO A RESTARTED RUN   *
+      *                    NO LONGER TRUNCATES RPTFILE. RESTART-      *
+      *                    RECORD NOW ALSO CARRIES THE RUNNING        *
+      *                    CHECKSUM AND THE REPORT PAGE/LINE STATE SO *
+      *                    THEY ARE RESTORED (RATHER THAN RESET) ON   *
+      *                    RESUME, WHICH FIXES THE REPORT FOOTER'S    *
+      *                    CHECKSUM FOR A RESTARTED RUN. ADDED        *
+      *                    1070-VALIDATE-N-MINIMUM, PERFORMED ONCE N  *
+      *                    IS FINALIZED FROM PARMFILE/QUEUE/MULTIREQ, *
+      *                    SO A REQUESTED PRECISION BELOW N=11 NOW    *
+      *                    ABORTS WITH A DIAGNOSTIC INSTEAD OF       *
+      *                    "SUCCEEDING" WITH ZERO DIGITS PRODUCED -   *
+      *                    THE SAME FLOOR ALREADY ENFORCED ON THE     *
+      *                    MULTIREQ AND QUEUE-ENTRY INPUT PATHS.      *
+      *-----------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT DIGITS-FILE ASSIGN TO DIGITS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIGITS-STATUS.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTART
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT OPTIONAL REF-FILE ASSIGN TO REFFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-STATUS.
+           SELECT MISMATCH-FILE ASSIGN TO MISMATCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT METRICS-FILE ASSIGN TO METRICS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-METRICS-STATUS.
+           SELECT OPTIONAL MULTI-FILE ASSIGN TO MULTIREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTI-STATUS.
+           SELECT TAG-FILE-1 ASSIGN TO TAG1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAG-STATUS-1.
+           SELECT TAG-FILE-2 ASSIGN TO TAG2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAG-STATUS-2.
+           SELECT TAG-FILE-3 ASSIGN TO TAG3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAG-STATUS-3.
+           SELECT OPTIONAL REQUEST-QUEUE-FILE ASSIGN TO REQQUEUE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RQ-REQUEST-ID
+               FILE STATUS IS WS-RQ-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+      *-----------------------------------------------------------*
+      * PARM-FILE - ONE CONTROL RECORD SUPPLYING THE PRECISION    *
+      * (NUMBER OF DIGITS OF E) FOR THIS RUN. IF THE FILE IS      *
+      * ABSENT OR THE FIELD IS ZERO, DFT-N BELOW IS USED.         *
+      *-----------------------------------------------------------*
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-N              PIC 9(04).
+           05  PARM-RESTART-SW     PIC X(01).
+           05  PARM-CONST-CODE     PIC X(05).
+           05  PARM-JOBNAME        PIC X(08).
+           05  FILLER              PIC X(62).
+      *-----------------------------------------------------------*
+      * DIGITS-FILE - THE DIGIT STREAM AS A REAL FB 80 DATASET,   *
+      * ONE HEADER RECORD, N DETAIL RECORDS OF 50 DIGITS EACH,    *
+      * AND ONE TRAILER RECORD CARRYING THE TOTAL DIGIT COUNT.    *
+      *-----------------------------------------------------------*
+       FD  DIGITS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      * NOTE - VALUE CLAUSES ARE NOT HONORED ON FILE SECTION ITEMS;
+      * EVERY RECORD BELOW IS EXPLICITLY SPACE-FILLED BEFORE USE.
+       01  DIGITS-HEADER-REC.
+           05  DH-ID               PIC X(06).
+           05  FILLER              PIC X(01).
+           05  DH-RUN-DATE         PIC X(08).
+           05  FILLER              PIC X(01).
+           05  DH-N                PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  DH-CONST-CODE       PIC X(05).
+           05  FILLER              PIC X(54).
+       01  DIGITS-DETAIL-REC.
+           05  DD-DIGITS           PIC X(50).
+           05  FILLER              PIC X(30).
+       01  DIGITS-TRAILER-REC.
+           05  DT-ID               PIC X(07).
+           05  FILLER              PIC X(01).
+           05  DT-TOTAL-DIGITS     PIC 9(09).
+           05  FILLER              PIC X(63).
+      *-----------------------------------------------------------*
+      * RESTART-FILE - PERIODIC SNAPSHOT OF THE ARRAY TABLE, THE   *
+      * OUTER N AND THE CUMULATIVE DIGIT COUNT SO A CANCELLED/     *
+      * ABENDED RUN CAN BE RESUMED INSTEAD OF RECOMPUTING FROM     *
+      * THE ORIGINAL N. REWRITTEN (NOT EXTENDED) ON EACH           *
+      * CHECKPOINT - IT ALWAYS HOLDS ONLY THE MOST RECENT SNAPSHOT.*
+      *-----------------------------------------------------------*
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RT-N                PIC 9(04) BINARY.
+           05  RT-X                PIC 9(09) BINARY.
+           05  RT-DIGIT-CNT        PIC 9(09) BINARY.
+           05  RT-CHECKSUM         PIC 9(05) BINARY.
+           05  RT-RPT-PAGE-NO      PIC 9(03) BINARY.
+           05  RT-RPT-LINE-CNT     PIC 9(02) BINARY.
+           05  RT-RPT-LINE-NO      PIC 9(06) BINARY.
+           05  RT-ARRAY.
+               10  RT-A            PIC 9(09) BINARY OCCURS 10000.
+      *-----------------------------------------------------------*
+      * REPORT-FILE - A PAGINATED, PRINT-STYLE VIEW OF THE SAME   *
+      * DIGIT STREAM. EACH PAGE CARRIES A HEADER (RUN DATE, N,    *
+      * JOB NAME, PAGE NUMBER) AND A COLUMN LINE; A SINGLE FOOTER *
+      * CARRYING THE TOTAL DIGIT COUNT AND CHECKSUM CLOSES OUT    *
+      * THE REPORT.                                                *
+      *-----------------------------------------------------------*
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  RPT-TITLE-REC.
+           05  FILLER              PIC X(01).
+           05  RPT-TITLE           PIC X(22).
+           05  FILLER              PIC X(01).
+           05  RPT-RUNDATE-LBL     PIC X(05).
+           05  RPT-RUNDATE         PIC X(08).
+           05  FILLER              PIC X(01).
+           05  RPT-N-LBL           PIC X(02).
+           05  RPT-N               PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  RPT-JOB-LBL         PIC X(04).
+           05  RPT-JOB             PIC X(08).
+           05  FILLER              PIC X(01).
+           05  RPT-PAGE-LBL        PIC X(05).
+           05  RPT-PAGE            PIC 9(03).
+           05  FILLER              PIC X(14).
+       01  RPT-COLHDR-REC.
+           05  RC-TEXT             PIC X(20).
+           05  FILLER              PIC X(60).
+       01  RPT-DETAIL-REC.
+           05  RD-LINE-NO          PIC ZZZZZ9.
+           05  FILLER              PIC X(02).
+           05  RD-DIGITS           PIC X(50).
+           05  FILLER              PIC X(22).
+       01  RPT-FOOTER-REC.
+           05  FILLER              PIC X(01).
+           05  RF-LBL1             PIC X(14).
+           05  RF-TOTAL            PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  RF-LBL2             PIC X(10).
+           05  RF-CHECKSUM         PIC 9(05).
+           05  FILLER              PIC X(40).
+      *-----------------------------------------------------------*
+      * REF-FILE - AN OPTIONAL, OPERATOR-SUPPLIED FILE OF THE     *
+      * FIRST FEW HUNDRED KNOWN-CORRECT DIGITS OF E (SAME 50-     *
+      * CHARACTER-LINE LAYOUT AS DIGITS-FILE), USED ONLY WHEN THE *
+      * CONSTANT REQUESTED FOR THIS RUN IS E - SEE 6000-          *
+      * RECONCILE-DIGIT.                                           *
+      *-----------------------------------------------------------*
+       FD  REF-FILE
+           RECORDING MODE IS F.
+       01  REF-RECORD                 PIC X(50).
+      *-----------------------------------------------------------*
+      * MISMATCH-FILE - POSITION/EXPECTED/ACTUAL REPORT OF ANY    *
+      * DIGIT THAT DISAGREES WITH REF-FILE WHEN RECONCILIATION IS *
+      * ACTIVE. OPENED ONLY WHEN REF-FILE IS PRESENT.             *
+      *-----------------------------------------------------------*
+       FD  MISMATCH-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  MM-HEADER-REC.
+           05  MM-HEADER-TEXT      PIC X(31).
+           05  FILLER              PIC X(49).
+       01  MM-DETAIL-REC.
+           05  MM-POS-LBL          PIC X(04).
+           05  MM-POS              PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  MM-EXP-LBL          PIC X(04).
+           05  MM-EXPECTED         PIC 9(01).
+           05  FILLER              PIC X(01).
+           05  MM-ACT-LBL          PIC X(04).
+           05  MM-ACTUAL           PIC 9(01).
+           05  FILLER              PIC X(55).
+       01  MM-TRAILER-REC.
+           05  MM-CNT-LBL          PIC X(15).
+           05  MM-TOTAL-MISMATCHES PIC 9(09).
+           05  FILLER              PIC X(56).
+      *-----------------------------------------------------------*
+      * AUDIT-FILE - ONE RECORD APPENDED PER RUN OF DIGITOFE SO   *
+      * OPERATIONS CAN SEE WHEN THE DIGIT STREAM WAS LAST          *
+      * REGENERATED, AT WHAT PRECISION, AND HOW LONG IT TOOK,      *
+      * WITHOUT DIGGING THROUGH SPOOL RETENTION. OPENED EXTEND SO  *
+      * PRIOR RUNS' HISTORY IS NEVER OVERWRITTEN.                  *
+      *-----------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUD-TIME            PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUD-JOB             PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUD-CONST-CODE      PIC X(05).
+           05  FILLER              PIC X(01).
+           05  AUD-N               PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  AUD-DIGIT-CNT       PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  AUD-ELAPSED-SEC     PIC 9(05).
+           05  FILLER              PIC X(27).
+      *-----------------------------------------------------------*
+      * METRICS-FILE - ONE RECORD APPENDED PER PRECISION TIER     *
+      * COMPLETED, SO SCHEDULING CAN SEE HOW ELAPSED TIME AND      *
+      * ITERATION COUNT ACTUALLY SCALE WITH N BEFORE COMMITTING TO *
+      * A BIGGER NIGHTLY REQUEST. A SINGLE-PRECISION RUN WRITES    *
+      * ONE RECORD FOR THE WHOLE RUN; A MULTIREQ RUN (SEE 8000-    *
+      * LOAD-MULTI-REQUESTS) WRITES ONE RECORD PER TIER, AS EACH   *
+      * TIER'S OWN TARGET DIGIT COUNT IS REACHED. OPENED EXTEND SO *
+      * PRIOR RUNS' HISTORY IS NEVER OVERWRITTEN.                  *
+      *-----------------------------------------------------------*
+       FD  METRICS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  METRICS-RECORD.
+           05  MET-DATE            PIC X(08).
+           05  FILLER              PIC X(01).
+           05  MET-TIME            PIC X(08).
+           05  FILLER              PIC X(01).
+           05  MET-JOB             PIC X(08).
+           05  FILLER              PIC X(01).
+           05  MET-CONST-CODE      PIC X(05).
+           05  FILLER              PIC X(01).
+           05  MET-N               PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  MET-DIGIT-CNT       PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  MET-ITER-CNT        PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  MET-ELAPSED-SEC     PIC 9(05).
+           05  FILLER              PIC X(17).
+      *-----------------------------------------------------------*
+      * MULTI-FILE - AN OPTIONAL CONTROL FILE LISTING UP TO THREE *
+      * PRECISIONS TO PRODUCE IN THIS ONE JOB STEP. WHEN PRESENT, *
+      * THE MAIN COMPUTATION RUNS ONCE UP TO THE LARGEST N AND    *
+      * ONE TAGGED DATASET (TAG1/TAG2/TAG3) IS CUT PER REQUESTED  *
+      * ENTRY - SEE 8000-LOAD-MULTI-REQUESTS.                      *
+      *-----------------------------------------------------------*
+       FD  MULTI-FILE
+           RECORDING MODE IS F.
+       01  MULTI-RECORD.
+           05  MULTI-N             PIC 9(04).
+           05  FILLER              PIC X(76).
+      *-----------------------------------------------------------*
+      * TAG-FILE-1/2/3 - ONE TAGGED DIGITS.DAT-STYLE DATASET PER  *
+      * ENTRY IN MULTI-FILE (SAME HEADER/DETAIL/TRAILER LAYOUT AS *
+      * DIGITS-FILE), EACH CLOSED AS SOON AS ITS OWN REQUESTED N  *
+      * HAS BEEN SATISFIED OUT OF THE SHARED DIGIT STREAM.        *
+      *-----------------------------------------------------------*
+       FD  TAG-FILE-1
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TAG1-HEADER-REC.
+           05  T1H-ID              PIC X(06).
+           05  FILLER              PIC X(01).
+           05  T1H-RUN-DATE        PIC X(08).
+           05  FILLER              PIC X(01).
+           05  T1H-N               PIC 9(04).
+           05  FILLER              PIC X(60).
+       01  TAG1-DETAIL-REC.
+           05  T1D-DIGITS          PIC X(50).
+           05  FILLER              PIC X(30).
+       01  TAG1-TRAILER-REC.
+           05  T1T-ID              PIC X(07).
+           05  FILLER              PIC X(01).
+           05  T1T-TOTAL           PIC 9(09).
+           05  FILLER              PIC X(63).
+       FD  TAG-FILE-2
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TAG2-HEADER-REC.
+           05  T2H-ID              PIC X(06).
+           05  FILLER              PIC X(01).
+           05  T2H-RUN-DATE        PIC X(08).
+           05  FILLER              PIC X(01).
+           05  T2H-N               PIC 9(04).
+           05  FILLER              PIC X(60).
+       01  TAG2-DETAIL-REC.
+           05  T2D-DIGITS          PIC X(50).
+           05  FILLER              PIC X(30).
+       01  TAG2-TRAILER-REC.
+           05  T2T-ID              PIC X(07).
+           05  FILLER              PIC X(01).
+           05  T2T-TOTAL           PIC 9(09).
+           05  FILLER              PIC X(63).
+       FD  TAG-FILE-3
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TAG3-HEADER-REC.
+           05  T3H-ID              PIC X(06).
+           05  FILLER              PIC X(01).
+           05  T3H-RUN-DATE        PIC X(08).
+           05  FILLER              PIC X(01).
+           05  T3H-N               PIC 9(04).
+           05  FILLER              PIC X(60).
+       01  TAG3-DETAIL-REC.
+           05  T3D-DIGITS          PIC X(50).
+           05  FILLER              PIC X(30).
+       01  TAG3-TRAILER-REC.
+           05  T3T-ID              PIC X(07).
+           05  FILLER              PIC X(01).
+           05  T3T-TOTAL           PIC 9(09).
+           05  FILLER              PIC X(63).
+      *-----------------------------------------------------------*
+      * REQUEST-QUEUE-FILE - OPTIONAL INDEXED QUEUE OF DIGITOFE   *
+      * RUN REQUESTS SUBMITTED BY THE DGTMAINT ONLINE MAINTENANCE *
+      * TRANSACTION. WHEN PRESENT, THE OLDEST QUEUED (STATUS='Q') *
+      * ENTRY OVERRIDES N/CONST-CODE FOR THIS RUN - SEE            *
+      * 1200-LOAD-QUEUE-REQUEST - AND IS MARKED COMPLETE OR        *
+      * FAILED AT 4000-TERMINATE VIA 7300-UPDATE-QUEUE-REQUEST.    *
+      *-----------------------------------------------------------*
+       FD  REQUEST-QUEUE-FILE.
+           COPY DGTMREQ.
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
-         01 N PIC 9(4) BINARY VALUE 2320.
-         01 M PIC 9(4) BINARY.
-         01 I PIC 9(4) BINARY.
-         01 X PIC 9(9) BINARY VALUE ZERO.
-         01 D PIC 9(9) BINARY.
-         01 ARRAY.
-           03 A PIC 9(9) BINARY OCCURS 2320.
-         01 SB PIC 9.
+       01  DFT-N                   PIC 9(4) BINARY VALUE 2320.
+       01  N                       PIC 9(4) BINARY.
+       01  M                       PIC 9(4) BINARY.
+       01  I                       PIC 9(4) BINARY.
+       01  X                       PIC 9(9) BINARY VALUE ZERO.
+       01  D                       PIC 9(9) BINARY.
+       01  ARRAY.
+           03  A                   PIC 9(9) BINARY OCCURS 10000.
+       01  SB                      PIC 9.
+       01  WS-LOOP-START-N         PIC 9(4) BINARY.
+       01  WS-SKIP-N               PIC 9(4) BINARY.
+       77  WS-PARM-STATUS          PIC X(02) VALUE '00'.
+           88  WS-PARM-OK          VALUE '00'.
+       77  WS-DIGITS-STATUS        PIC X(02) VALUE '00'.
+       77  WS-RESTART-STATUS       PIC X(02) VALUE '00'.
+           88  WS-RESTART-OK       VALUE '00'.
+       77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+           88  WS-NOT-EOF          VALUE 'N'.
+       77  WS-DIGIT-CNT            PIC 9(9) BINARY VALUE ZERO.
+       77  WS-LINE-CNT             PIC 9(2) BINARY VALUE ZERO.
+       77  WS-RUN-DATE             PIC X(08).
+       77  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED VALUE 'Y'.
+       77  WS-RESTARTED-SW         PIC X(01) VALUE 'N'.
+           88  WS-RESTARTED        VALUE 'Y'.
+       77  WS-CKPT-CNT             PIC 9(4) BINARY VALUE ZERO.
+       77  WS-CONST-CODE           PIC X(05) VALUE 'E    '.
+           88  WS-CONST-E          VALUE 'E    '.
+           88  WS-CONST-PI         VALUE 'PI   '.
+           88  WS-CONST-SQ2        VALUE 'SQ2  '.
+       77  WS-REQ-N                PIC 9(4) BINARY.
+       77  WS-JOBNAME              PIC X(08) VALUE 'DIGITOFE'.
+       77  WS-REPORT-STATUS        PIC X(02) VALUE '00'.
+       77  WS-CHECKSUM             PIC 9(05) BINARY VALUE ZERO.
+       77  WS-RPT-PAGE-NO          PIC 9(03) BINARY VALUE 1.
+       77  WS-RPT-LINE-CNT         PIC 9(02) BINARY VALUE ZERO.
+       77  WS-RPT-PAGE-LINES       PIC 9(02) BINARY VALUE 20.
+       77  WS-RPT-LINE-NO          PIC 9(06) BINARY VALUE ZERO.
+       77  WS-REF-STATUS           PIC X(02) VALUE '00'.
+           88  WS-REF-OK           VALUE '00'.
+       77  WS-MISMATCH-STATUS      PIC X(02) VALUE '00'.
+       77  WS-RECON-SW             PIC X(01) VALUE 'N'.
+           88  WS-RECON-ACTIVE     VALUE 'Y'.
+       77  WS-RECON-EOF-SW         PIC X(01) VALUE 'N'.
+           88  WS-RECON-EOF        VALUE 'Y'.
+       77  WS-RECON-BUF            PIC X(50).
+       77  WS-RECON-IDX            PIC 9(02) BINARY VALUE ZERO.
+       77  WS-RECON-EXPECTED       PIC 9.
+       77  WS-MISMATCH-CNT         PIC 9(09) BINARY VALUE ZERO.
+       77  WS-AUDIT-STATUS         PIC X(02) VALUE '00'.
+       77  WS-RUN-TIME             PIC X(08).
+       01  WS-TIME-RAW             PIC 9(08).
+       01  WS-TIME-FIELDS REDEFINES WS-TIME-RAW.
+           05  WS-TIME-HH          PIC 9(02).
+           05  WS-TIME-MM          PIC 9(02).
+           05  WS-TIME-SS          PIC 9(02).
+           05  WS-TIME-HS          PIC 9(02).
+       77  WS-TIME-TOTAL-SECS      PIC 9(07) BINARY.
+       77  WS-START-SECS           PIC 9(07) BINARY VALUE ZERO.
+       77  WS-END-SECS             PIC 9(07) BINARY VALUE ZERO.
+       77  WS-ELAPSED-SECS         PIC 9(05) BINARY VALUE ZERO.
+       77  WS-MULTI-STATUS         PIC X(02) VALUE '00'.
+           88  WS-MULTI-OK         VALUE '00'.
+       77  WS-MULTI-EOF-SW         PIC X(01) VALUE 'N'.
+           88  WS-MULTI-EOF        VALUE 'Y'.
+       77  WS-MULTI-SW             PIC X(01) VALUE 'N'.
+           88  WS-MULTI-ACTIVE     VALUE 'Y'.
+       77  WS-MULTI-CNT            PIC 9(02) BINARY VALUE ZERO.
+       77  WS-MULTI-IDX            PIC 9(02) BINARY.
+       77  WS-MULTI-MAX-N          PIC 9(04) BINARY VALUE ZERO.
+       01  WS-MULTI-TABLE.
+           03  WS-MULTI-ENTRY OCCURS 3 TIMES.
+               05  WS-MULTI-N          PIC 9(04).
+               05  WS-MULTI-TARGET     PIC 9(09).
+               05  WS-MULTI-DONE-SW    PIC X(01).
+                   88  WS-MULTI-DONE   VALUE 'Y'.
+       77  WS-TAG-STATUS-1          PIC X(02) VALUE '00'.
+       77  WS-TAG-STATUS-2          PIC X(02) VALUE '00'.
+       77  WS-TAG-STATUS-3          PIC X(02) VALUE '00'.
+       77  WS-TAG-LINE-CNT-1        PIC 9(02) BINARY VALUE ZERO.
+       77  WS-TAG-LINE-CNT-2        PIC 9(02) BINARY VALUE ZERO.
+       77  WS-TAG-LINE-CNT-3        PIC 9(02) BINARY VALUE ZERO.
+       77  WS-OVERFLOW-SW           PIC X(01) VALUE 'N'.
+           88  WS-OVERFLOW-DETECTED VALUE 'Y'.
+      *         WIDE ENOUGH TO HOLD 10 * A(I-1) + D WITHOUT ITSELF
+      *         OVERFLOWING SO THE RESULT CAN BE TESTED AGAINST THE
+      *         PIC 9(9) CEILING BEFORE X EVER RECEIVES IT.
+       77  WS-OVERFLOW-CHECK        PIC 9(18) BINARY.
+       77  WS-METRICS-STATUS        PIC X(02) VALUE '00'.
+       77  WS-ITER-CNT              PIC 9(09) BINARY VALUE ZERO.
+       77  WS-MET-N                 PIC 9(04) BINARY.
+       77  WS-MET-DIGIT-CNT         PIC 9(09) BINARY.
+       77  WS-MET-TIME-NOW          PIC X(08).
+       77  WS-RQ-STATUS             PIC X(02) VALUE '00'.
+           88  WS-RQ-OK             VALUE '00'.
+       77  WS-RQ-ACTIVE-SW          PIC X(01) VALUE 'N'.
+           88  WS-RQ-ACTIVE         VALUE 'Y'.
+       77  WS-RQ-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-RQ-EOF            VALUE 'Y'.
+       77  WS-RQ-TIME-NOW           PIC X(08).
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **   A = 1+1/N  => 0,2,1,1 ...1
+      *-----------------------------------------------------------*
+      * 0000-MAIN-PROCEDURE - PROGRAM MAINLINE.                    *
+      *-----------------------------------------------------------*
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 3000-COMPUTE-DIGITS THRU 3000-EXIT
+           PERFORM 4000-TERMINATE THRU 4000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - ESTABLISH N FOR THIS RUN FROM PARMFILE, *
+      * FALLING BACK TO DFT-N WHEN NO CONTROL CARD IS SUPPLIED.   *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE DFT-N TO N
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-OK
+               READ PARM-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF PARM-N NOT = ZERO
+                           MOVE PARM-N TO N
+                       END-IF
+                       IF PARM-RESTART-SW = 'Y'
+                           MOVE 'Y' TO WS-RESTART-SW
+                       END-IF
+                       IF PARM-CONST-CODE NOT = SPACES
+                           MOVE PARM-CONST-CODE TO WS-CONST-CODE
+                       END-IF
+                       IF PARM-JOBNAME NOT = SPACES
+                           MOVE PARM-JOBNAME TO WS-JOBNAME
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           PERFORM 1200-LOAD-QUEUE-REQUEST THRU 1200-EXIT
+           PERFORM 1050-VALIDATE-CONST-CODE THRU 1050-EXIT
+           PERFORM 8000-LOAD-MULTI-REQUESTS THRU 8000-EXIT
+           PERFORM 1060-VALIDATE-RESTART-COMBO THRU 1060-EXIT
+           IF WS-MULTI-ACTIVE
+               MOVE WS-MULTI-MAX-N TO N
+           END-IF
+           PERFORM 1070-VALIDATE-N-MINIMUM THRU 1070-EXIT
+           MOVE N TO WS-REQ-N
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE WS-TIME-RAW TO WS-RUN-TIME
+           PERFORM 7100-TIME-TO-SECONDS THRU 7100-EXIT
+           MOVE WS-TIME-TOTAL-SECS TO WS-START-SECS
+           IF WS-RESTART-REQUESTED
+               PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF WS-RESTARTED
+      *             THE HEADER AND EVERY DETAIL RECORD THROUGH THE
+      *             CHECKPOINT ARE ALREADY ON DIGITS-FILE FROM THE
+      *             ORIGINAL RUN - OPEN EXTEND SO RESUMING DOES NOT
+      *             TRUNCATE THEM (OPEN OUTPUT WOULD DISCARD EVERY
+      *             DIGIT PRODUCED BEFORE THE CHECKPOINT).
+               OPEN EXTEND DIGITS-FILE
+           ELSE
+               OPEN OUTPUT DIGITS-FILE
+               MOVE SPACES TO DIGITS-HEADER-REC
+               MOVE 'HEADER' TO DH-ID
+               MOVE WS-RUN-DATE TO DH-RUN-DATE
+               MOVE N TO DH-N
+               MOVE WS-CONST-CODE TO DH-CONST-CODE
+               WRITE DIGITS-HEADER-REC
+           END-IF
+           MOVE SPACES TO DIGITS-DETAIL-REC
+           IF WS-MULTI-ACTIVE
+               PERFORM 8200-OPEN-TAG-FILES THRU 8200-EXIT
+           END-IF
+           IF WS-RESTARTED
+      *             THE REPORT PAGES THROUGH THE CHECKPOINT ARE
+      *             ALREADY ON RPTFILE FROM THE ORIGINAL RUN - OPEN
+      *             EXTEND SO RESUMING DOES NOT TRUNCATE THEM, AND
+      *             SKIP THE PAGE-1 HEADER SINCE WS-RPT-PAGE-NO/
+      *             WS-RPT-LINE-CNT/WS-RPT-LINE-NO WERE JUST
+      *             RESTORED FROM RESTART-RECORD BY 1100-LOAD-
+      *             CHECKPOINT.
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 5000-WRITE-PAGE-HEADER THRU 5000-EXIT
+           END-IF
+           IF WS-CONST-E
+               OPEN INPUT REF-FILE
+               IF WS-REF-OK
+                   SET WS-RECON-ACTIVE TO TRUE
+                   OPEN OUTPUT MISMATCH-FILE
+                   MOVE SPACES TO MM-HEADER-REC
+                   MOVE 'RECONCILIATION MISMATCH REPORT' TO
+                       MM-HEADER-TEXT
+                   WRITE MM-HEADER-REC
+               END-IF
+           END-IF
            DISPLAY '2.7' WITH NO ADVANCING
+           IF NOT WS-RESTARTED
+               PERFORM 2000-SEED-CONSTANT THRU 2000-EXIT
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1050-VALIDATE-CONST-CODE - THE SHARED REDUCTION LOOP'S     *
+      * MIXED-RADIX SEED (2100-SEED-E) IS DERIVED SPECIFICALLY     *
+      * FROM E'S SERIES; IT IS NOT A VALID DIGIT-GENERATION METHOD *
+      * FOR PI OR SQRT(2) MERELY BY SWAPPING THE STARTING ARRAY,   *
+      * AND HAS NEVER BEEN RECONCILED AGAINST A REFERENCE TABLE    *
+      * FOR EITHER (UNLIKE E - SEE 6000-RECONCILE-DIGIT). SINCE    *
+      * DOWNSTREAM SAMPLING/ESTIMATION CONSUMERS TRUST THIS        *
+      * OUTPUT, A PI OR SQ2 REQUEST IS REJECTED HERE RATHER THAN   *
+      * SILENTLY EMITTING NUMERICALLY WRONG DIGITS. NO OUTPUT      *
+      * DATASETS HAVE BEEN OPENED YET AT THIS POINT. IF THIS RUN    *
+      * CLAIMED A REQUEST-QUEUE-FILE ENTRY, THAT ENTRY IS POSTED   *
+      * FAILED FIRST SO IT DOES NOT SIT AT RQ-RUNNING FOREVER.     *
+      *-----------------------------------------------------------*
+       1050-VALIDATE-CONST-CODE.
+           IF WS-CONST-PI OR WS-CONST-SQ2
+               DISPLAY 'DIGITOFE-E2 CONSTANT CODE ' WS-CONST-CODE
+                   ' IS NOT SUPPORTED - THE SPIGOT REDUCTION IN '
+                   'THIS PROGRAM IS VALID ONLY FOR E'
+               DISPLAY 'DIGITOFE-E2 RUN ABORTED - NO DIGITS OF PI '
+                   'OR SQRT(2) HAVE BEEN PRODUCED'
+               IF WS-RQ-ACTIVE
+                   PERFORM 7310-FAIL-QUEUE-REQUEST THRU 7310-EXIT
+               END-IF
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1060-VALIDATE-RESTART-COMBO - REJECTS TWO COMBINATIONS A   *
+      * RESTARTED RUN CANNOT SUPPORT CORRECTLY:                    *
+      *   - RESTART + MULTIREQ. 8110/8120/8130-BUFFER-TAG-n CLOSE  *
+      *     EACH TAGGED MULTIREQ DATASET BY COMPARING WS-DIGIT-CNT *
+      *     AGAINST THAT TIER'S ABSOLUTE TARGET; WITHOUT A WAY TO  *
+      *     TELL A CHECKPOINTED PARTIAL TOTAL FROM A FRESH ONE,    *
+      *     COMBINING THE TWO RISKS TAG1/2/3 CUT SHORT WITH NO     *
+      *     DIAGNOSTIC.                                             *
+      *   - RESTART + RECONCILIATION (E, REF-FILE PRESENT).        *
+      *     6100-LOAD-REF-LINE ALWAYS STARTS READING FROM THE      *
+      *     FIRST REFERENCE RECORD, WHILE A RESTARTED RUN RESUMES  *
+      *     MID-STREAM, SO EVERY POST-RESTART COMPARISON WOULD     *
+      *     LINE UP AGAINST THE WRONG REFERENCE OFFSET WITH NO     *
+      *     DIAGNOSTIC EITHER.                                     *
+      * IF THIS RUN CLAIMED A REQUEST-QUEUE-FILE ENTRY, THAT ENTRY *
+      * IS POSTED FAILED FIRST SO IT DOES NOT SIT AT RQ-RUNNING    *
+      * FOREVER.                                                    *
+      *-----------------------------------------------------------*
+       1060-VALIDATE-RESTART-COMBO.
+           IF WS-RESTART-REQUESTED AND WS-MULTI-ACTIVE
+               DISPLAY 'DIGITOFE-E3 RESTART AND MULTIREQ CANNOT BE '
+                   'COMBINED - PER-TIER DIGIT COUNTS ARE NOT '
+                   'CHECKPOINTED'
+               DISPLAY 'DIGITOFE-E3 RUN ABORTED - RERUN EITHER '
+                   'WITHOUT THE RESTART FLAG OR WITHOUT MULTIREQ'
+               IF WS-RQ-ACTIVE
+                   PERFORM 7310-FAIL-QUEUE-REQUEST THRU 7310-EXIT
+               END-IF
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-REQUESTED AND WS-CONST-E
+               PERFORM 1065-TEST-REF-FILE-PRESENT THRU 1065-EXIT
+               IF WS-REF-OK
+                   DISPLAY 'DIGITOFE-E4 RESTART AND RECONCILIATION '
+                       'CANNOT BE COMBINED - REF-FILE COMPARISON '
+                       'ALWAYS STARTS AT THE FIRST REFERENCE DIGIT'
+                   DISPLAY 'DIGITOFE-E4 RUN ABORTED - RERUN EITHER '
+                       'WITHOUT THE RESTART FLAG OR WITHOUT REFFILE'
+                   IF WS-RQ-ACTIVE
+                       PERFORM 7310-FAIL-QUEUE-REQUEST THRU 7310-EXIT
+                   END-IF
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+       1060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1065-TEST-REF-FILE-PRESENT - PROBE FOR AN OPTIONAL         *
+      * REF-FILE WITHOUT DISTURBING ANYTHING DOWNSTREAM - IF FOUND,*
+      * IT IS CLOSED AGAIN IMMEDIATELY AND RE-OPENED FOR REAL BY    *
+      * 1000-INITIALIZE ONCE THIS RUN IS KNOWN NOT TO BE A         *
+      * RESTART+RECONCILIATION COMBINATION.                         *
+      *-----------------------------------------------------------*
+       1065-TEST-REF-FILE-PRESENT.
+           OPEN INPUT REF-FILE
+           IF WS-REF-OK
+               CLOSE REF-FILE
+           END-IF
+           .
+       1065-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1070-VALIDATE-N-MINIMUM - THE SPIGOT REDUCTION LOOP NEEDS  *
+      * AT LEAST 11 ARRAY POSITIONS TO CARRY A DIGIT TO A(1) AT    *
+      * ALL (SEE 8010-READ-MULTI-RECORD AND DGTMAINT'S 2100-       *
+      * VALIDATE-AND-QUEUE, WHICH ALREADY ENFORCE THIS SAME FLOOR  *
+      * ON THE MULTIREQ AND QUEUE-ENTRY PATHS). N REACHES THIS     *
+      * POINT FROM PARM-FILE, A CLAIMED REQUEST-QUEUE-FILE ENTRY,  *
+      * OR MULTIREQ, SO THE CHECK IS MADE HERE, ONCE, AFTER ALL    *
+      * THREE SOURCES HAVE HAD A CHANCE TO SET N AND BEFORE ANY    *
+      * OUTPUT DATASET IS OPENED. IF THIS RUN CLAIMED A REQUEST-   *
+      * QUEUE-FILE ENTRY, THAT ENTRY IS POSTED FAILED FIRST SO IT  *
+      * DOES NOT SIT AT RQ-RUNNING FOREVER.                         *
+      *-----------------------------------------------------------*
+       1070-VALIDATE-N-MINIMUM.
+           IF N < 11
+               DISPLAY 'DIGITOFE-E5 N=' N ' IS TOO SMALL - THE '
+                   'SPIGOT REDUCTION LOOP CANNOT PRODUCE A DIGIT '
+                   'BELOW N=11'
+               DISPLAY 'DIGITOFE-E5 RUN ABORTED - NO DIGITS HAVE '
+                   'BEEN PRODUCED'
+               IF WS-RQ-ACTIVE
+                   PERFORM 7310-FAIL-QUEUE-REQUEST THRU 7310-EXIT
+               END-IF
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-SEED-CONSTANT - SEEDS THE SHARED REDUCTION LOOP.     *
+      * 1050-VALIDATE-CONST-CODE HAS ALREADY REJECTED ANY REQUEST *
+      * OTHER THAN E, SO THIS ALWAYS RUNS THE ORIGINAL, FULLY-    *
+      * VALIDATED E SEED (SEE 6000-RECONCILE-DIGIT).              *
+      *-----------------------------------------------------------*
+       2000-SEED-CONSTANT.
+           PERFORM 2100-SEED-E THRU 2100-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-SEED-E - A(1..N+1) => 0,2,1,1,1...1. THIS IS THE     *
+      * ORIGINAL, FULLY-VALIDATED SEED (SEE RECONCILE-DIGITS).    *
+      *-----------------------------------------------------------*
+       2100-SEED-E.
            INITIALIZE ARRAY REPLACING NUMERIC DATA BY 1
            MOVE ZERO TO A(1)
            MOVE 2 TO A(2)
-           PERFORM VARYING N FROM 2319 BY -1 UNTIL N < 9
+           .
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-LOAD-CHECKPOINT - RELOAD ARRAY, X, N, THE CUMULATIVE   *
+      * DIGIT COUNT AND THE REPORT STATE (CHECKSUM, PAGE NUMBER,    *
+      * LINE COUNT, LINE NUMBER) FROM THE MOST RECENT RESTART-FILE  *
+      * SNAPSHOT. IF NO CHECKPOINT IS ON FILE, THE RUN QUIETLY     *
+      * FALLS BACK TO A FRESH START.                                *
+      *-----------------------------------------------------------*
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-OK
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RT-ARRAY TO ARRAY
+                       MOVE RT-X TO X
+                       MOVE RT-N TO N
+                       MOVE RT-DIGIT-CNT TO WS-DIGIT-CNT
+                       MOVE RT-CHECKSUM TO WS-CHECKSUM
+                       MOVE RT-RPT-PAGE-NO TO WS-RPT-PAGE-NO
+                       MOVE RT-RPT-LINE-CNT TO WS-RPT-LINE-CNT
+                       MOVE RT-RPT-LINE-NO TO WS-RPT-LINE-NO
+                       SET WS-RESTARTED TO TRUE
+                       DISPLAY 'DIGITOFE RESUMING AT N=' N
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1200-LOAD-QUEUE-REQUEST - IF AN OPTIONAL REQUEST QUEUE IS *
+      * PRESENT, CLAIM THE OLDEST QUEUED ENTRY (IF ANY) AND LET   *
+      * IT OVERRIDE N AND THE CONSTANT CODE FOR THIS RUN. MULTIREQ*
+      * (LOADED NEXT, IN 1000-INITIALIZE) STILL TAKES PRIORITY    *
+      * OVER A CLAIMED QUEUE ENTRY IF BOTH ARE PRESENT.            *
+      *-----------------------------------------------------------*
+       1200-LOAD-QUEUE-REQUEST.
+           OPEN I-O REQUEST-QUEUE-FILE
+           IF WS-RQ-OK
+               PERFORM 1210-FIND-QUEUED-ENTRY THRU 1210-EXIT
+               IF NOT WS-RQ-ACTIVE
+                   CLOSE REQUEST-QUEUE-FILE
+               END-IF
+           END-IF
+           .
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1210-FIND-QUEUED-ENTRY - SCAN THE QUEUE FORWARD BY KEY     *
+      * (REQUEST IDS ARE ASSIGNED IN ASCENDING ORDER BY DGTMAINT)  *
+      * FOR THE FIRST ENTRY STILL FLAGGED QUEUED. WHEN FOUND, N    *
+      * AND THE CONSTANT CODE ARE TAKEN FROM IT, IT IS REWRITTEN   *
+      * RUNNING, AND WS-RQ-ACTIVE IS SET SO 4000-TERMINATE KNOWS   *
+      * TO POST THE OUTCOME BACK TO IT.                            *
+      *-----------------------------------------------------------*
+       1210-FIND-QUEUED-ENTRY.
+           MOVE ZERO TO RQ-REQUEST-ID
+           MOVE 'N' TO WS-RQ-EOF-SW
+           START REQUEST-QUEUE-FILE KEY IS NOT LESS THAN RQ-REQUEST-ID
+               INVALID KEY
+                   SET WS-RQ-EOF TO TRUE
+           END-START
+           PERFORM 1211-TEST-NEXT-QUEUE-ENTRY THRU 1211-EXIT
+               UNTIL WS-RQ-EOF OR WS-RQ-ACTIVE
+           .
+       1210-EXIT.
+           EXIT.
+
+       1211-TEST-NEXT-QUEUE-ENTRY.
+           READ REQUEST-QUEUE-FILE NEXT RECORD
+               AT END
+                   SET WS-RQ-EOF TO TRUE
+               NOT AT END
+                   IF RQ-QUEUED
+                       MOVE RQ-N TO N
+                       MOVE RQ-CONST-CODE TO WS-CONST-CODE
+                       SET RQ-RUNNING TO TRUE
+                       REWRITE RQ-RECORD
+                       SET WS-RQ-ACTIVE TO TRUE
+                   END-IF
+           END-READ
+           .
+       1211-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-COMPUTE-DIGITS - SPIGOT ALGORITHM PRODUCING THE      *
+      * DIGITS OF E, A(1..N+1) => 0,2,1,1,1...1 SEED.             *
+      *-----------------------------------------------------------*
+       3000-COMPUTE-DIGITS.
+           COMPUTE WS-LOOP-START-N = N - 1
+           IF WS-RESTARTED
+               MOVE 9999 TO WS-SKIP-N
+           ELSE
+               MOVE WS-LOOP-START-N TO WS-SKIP-N
+           END-IF
+           PERFORM VARYING N FROM WS-LOOP-START-N BY -1
+                   UNTIL N < 9 OR WS-OVERFLOW-DETECTED
                ADD 1 TO N GIVING M
-               PERFORM VARYING I FROM M BY -1 UNTIL I = 1
+               PERFORM VARYING I FROM M BY -1
+                       UNTIL I = 1 OR WS-OVERFLOW-DETECTED
       *             DISPLAY '1. I=' I '/' N '- ARRAY = ' ARRAY
       *             COMPUTE A(I) = FUNCTION MOD(X,I)
       *    >OPEN COBOL 1.1 : USING DIVIDE IS MUCH FASTER THAN FUNCTION
       *    >MOD
-                    DIVIDE X BY I GIVING D REMAINDER A(I)
+                   DIVIDE X BY I GIVING D REMAINDER A(I)
       *             DISPLAY '2. I=' I ' - ARRAY = ' ARRAY
-                   COMPUTE X = 10 * A( I - 1 ) + D
+      *             CHECK THE NEXT X IN A FIELD WIDE ENOUGH THAT THE
+      *             CHECK ITSELF CANNOT OVERFLOW, BEFORE X (PIC 9(9))
+      *             EVER RECEIVES A VALUE THAT WOULD NOT FIT IT.
+                   COMPUTE WS-OVERFLOW-CHECK = 10 * A( I - 1 ) + D
+                   IF WS-OVERFLOW-CHECK > 999999999
+                       PERFORM 9000-OVERFLOW-ABEND THRU 9000-EXIT
+                   ELSE
+                       MOVE WS-OVERFLOW-CHECK TO X
+                   END-IF
                END-PERFORM
-               IF N < 2319 THEN
-               MOVE X TO SB
-               DISPLAY SB WITH NO ADVANCING
+               IF NOT WS-OVERFLOW-DETECTED
+                   ADD 1 TO WS-ITER-CNT
+                   IF N < WS-SKIP-N
+                       MOVE X TO SB
+                       DISPLAY SB WITH NO ADVANCING
+                       PERFORM 3100-BUFFER-DIGIT THRU 3100-EXIT
+                   END-IF
+                   ADD 1 TO WS-CKPT-CNT
+                   IF WS-CKPT-CNT = 100
+                       PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+                       MOVE ZERO TO WS-CKPT-CNT
+                   END-IF
                END-IF
-           END-PERFORM.
-           STOP RUN.
+           END-PERFORM
+           .
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3100-BUFFER-DIGIT - APPEND ONE DIGIT TO THE DETAIL LINE   *
+      * BUFFER, FLUSHING A FULL 50-DIGIT DETAIL RECORD WHEN IT    *
+      * FILLS UP.                                                 *
+      *-----------------------------------------------------------*
+       3100-BUFFER-DIGIT.
+           ADD 1 TO WS-LINE-CNT
+           ADD 1 TO WS-DIGIT-CNT
+           MOVE SB TO DD-DIGITS(WS-LINE-CNT:1)
+           ADD SB TO WS-CHECKSUM
+           IF WS-CHECKSUM > 99990
+               SUBTRACT 99991 FROM WS-CHECKSUM
+           END-IF
+           IF WS-RECON-ACTIVE
+               PERFORM 6000-RECONCILE-DIGIT THRU 6000-EXIT
+           END-IF
+           IF WS-MULTI-ACTIVE
+               PERFORM 8100-BUFFER-MULTI-DIGIT THRU 8100-EXIT
+           END-IF
+           IF WS-LINE-CNT = 50
+               PERFORM 3200-FLUSH-DETAIL THRU 3200-EXIT
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3200-FLUSH-DETAIL - WRITE THE CURRENT DETAIL RECORD, COPY *
+      * THE SAME GROUP OF DIGITS OUT TO THE REPORT, AND RESET THE *
+      * LINE BUFFER FOR THE NEXT GROUP OF DIGITS.                 *
+      *-----------------------------------------------------------*
+       3200-FLUSH-DETAIL.
+           WRITE DIGITS-DETAIL-REC
+           PERFORM 5200-WRITE-REPORT-LINE THRU 5200-EXIT
+           MOVE SPACES TO DIGITS-DETAIL-REC
+           MOVE ZERO TO WS-LINE-CNT
+           .
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3300-WRITE-CHECKPOINT - SNAPSHOT N, X, ARRAY, THE CUMULATIVE *
+      * DIGIT COUNT AND THE REPORT STATE (CHECKSUM, PAGE NUMBER,    *
+      * LINE COUNT, LINE NUMBER) TO RESTART-FILE. THE FILE IS        *
+      * REOPENED FOR OUTPUT EACH TIME SO IT ALWAYS HOLDS ONLY THE  *
+      * LATEST SNAPSHOT.                                            *
+      *-----------------------------------------------------------*
+       3300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE N TO RT-N
+           MOVE X TO RT-X
+           MOVE WS-DIGIT-CNT TO RT-DIGIT-CNT
+           MOVE WS-CHECKSUM TO RT-CHECKSUM
+           MOVE WS-RPT-PAGE-NO TO RT-RPT-PAGE-NO
+           MOVE WS-RPT-LINE-CNT TO RT-RPT-LINE-CNT
+           MOVE WS-RPT-LINE-NO TO RT-RPT-LINE-NO
+           MOVE ARRAY TO RT-ARRAY
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           .
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-TERMINATE - FLUSH ANY PARTIAL DETAIL LINE, WRITE THE *
+      * TRAILER RECORD, AND CLOSE DIGITS-FILE.                    *
+      *-----------------------------------------------------------*
+       4000-TERMINATE.
+           IF WS-LINE-CNT > 0
+               PERFORM 3200-FLUSH-DETAIL THRU 3200-EXIT
+           END-IF
+           MOVE SPACES TO DIGITS-TRAILER-REC
+           MOVE 'TRAILER' TO DT-ID
+           MOVE WS-DIGIT-CNT TO DT-TOTAL-DIGITS
+           WRITE DIGITS-TRAILER-REC
+           CLOSE DIGITS-FILE
+           PERFORM 5900-WRITE-REPORT-FOOTER THRU 5900-EXIT
+           CLOSE REPORT-FILE
+           IF WS-RECON-ACTIVE
+               CLOSE REF-FILE
+               MOVE SPACES TO MM-TRAILER-REC
+               MOVE 'MISMATCH COUNT=' TO MM-CNT-LBL
+               MOVE WS-MISMATCH-CNT TO MM-TOTAL-MISMATCHES
+               WRITE MM-TRAILER-REC
+               CLOSE MISMATCH-FILE
+           END-IF
+           IF NOT WS-MULTI-ACTIVE
+               MOVE WS-REQ-N TO WS-MET-N
+               MOVE WS-DIGIT-CNT TO WS-MET-DIGIT-CNT
+               PERFORM 7200-WRITE-METRIC-RECORD THRU 7200-EXIT
+           END-IF
+           PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+           IF WS-RQ-ACTIVE
+               PERFORM 7300-UPDATE-QUEUE-REQUEST THRU 7300-EXIT
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5000-WRITE-PAGE-HEADER - WRITE A PAGE TITLE LINE (RUN     *
+      * DATE, REQUESTED N, JOB NAME, PAGE NUMBER) FOLLOWED BY A   *
+      * COLUMN HEADING LINE. CALLED ONCE FOR PAGE 1 AT OPEN TIME  *
+      * AND AGAIN BY 5200-WRITE-REPORT-LINE EVERY TIME A PAGE     *
+      * FILLS UP.                                                  *
+      *-----------------------------------------------------------*
+       5000-WRITE-PAGE-HEADER.
+           MOVE SPACES TO RPT-TITLE-REC
+           MOVE 'DIGITOFE DIGIT REPORT' TO RPT-TITLE
+           MOVE 'DATE=' TO RPT-RUNDATE-LBL
+           MOVE WS-RUN-DATE TO RPT-RUNDATE
+           MOVE 'N=' TO RPT-N-LBL
+           MOVE WS-REQ-N TO RPT-N
+           MOVE 'JOB=' TO RPT-JOB-LBL
+           MOVE WS-JOBNAME TO RPT-JOB
+           MOVE 'PAGE=' TO RPT-PAGE-LBL
+           MOVE WS-RPT-PAGE-NO TO RPT-PAGE
+           WRITE RPT-TITLE-REC
+           MOVE SPACES TO RPT-COLHDR-REC
+           MOVE 'LINE NO     DIGITS' TO RC-TEXT
+           WRITE RPT-COLHDR-REC
+           .
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5200-WRITE-REPORT-LINE - WRITE ONE DETAIL LINE CARRYING   *
+      * THE SAME GROUP OF DIGITS JUST FLUSHED TO DIGITS-FILE, AND *
+      * ROLL TO A NEW PAGE WHEN THE CURRENT ONE IS FULL.          *
+      *-----------------------------------------------------------*
+       5200-WRITE-REPORT-LINE.
+           ADD 1 TO WS-RPT-LINE-NO
+           MOVE SPACES TO RPT-DETAIL-REC
+           MOVE WS-RPT-LINE-NO TO RD-LINE-NO
+           MOVE DD-DIGITS TO RD-DIGITS
+           WRITE RPT-DETAIL-REC
+           ADD 1 TO WS-RPT-LINE-CNT
+           IF WS-RPT-LINE-CNT = WS-RPT-PAGE-LINES
+               ADD 1 TO WS-RPT-PAGE-NO
+               MOVE ZERO TO WS-RPT-LINE-CNT
+               PERFORM 5000-WRITE-PAGE-HEADER THRU 5000-EXIT
+           END-IF
+           .
+       5200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5900-WRITE-REPORT-FOOTER - WRITE THE CLOSING REPORT LINE  *
+      * CARRYING THE TOTAL DIGIT COUNT AND THE ROLLING CHECKSUM.  *
+      *-----------------------------------------------------------*
+       5900-WRITE-REPORT-FOOTER.
+           MOVE SPACES TO RPT-FOOTER-REC
+           MOVE 'TOTAL DIGITS=' TO RF-LBL1
+           MOVE WS-DIGIT-CNT TO RF-TOTAL
+           MOVE 'CHECKSUM=' TO RF-LBL2
+           MOVE WS-CHECKSUM TO RF-CHECKSUM
+           WRITE RPT-FOOTER-REC
+           .
+       5900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6000-RECONCILE-DIGIT - COMPARE THE DIGIT JUST PRODUCED IN *
+      * SB AGAINST THE NEXT DIGIT FROM REF-FILE, LOADING A NEW    *
+      * 50-CHARACTER REFERENCE LINE WHENEVER THE CURRENT ONE IS   *
+      * EXHAUSTED. STOPS COMPARING QUIETLY ONCE REF-FILE RUNS OUT *
+      * (THE REFERENCE FILE ONLY NEEDS TO COVER THE FIRST FEW     *
+      * HUNDRED DIGITS, NOT THE WHOLE REQUESTED N).                *
+      *-----------------------------------------------------------*
+       6000-RECONCILE-DIGIT.
+           IF WS-RECON-IDX = ZERO OR WS-RECON-IDX >= 50
+               PERFORM 6100-LOAD-REF-LINE THRU 6100-EXIT
+           END-IF
+           IF NOT WS-RECON-EOF
+               ADD 1 TO WS-RECON-IDX
+               MOVE WS-RECON-BUF(WS-RECON-IDX:1) TO WS-RECON-EXPECTED
+               IF WS-RECON-EXPECTED NOT = SB
+                   ADD 1 TO WS-MISMATCH-CNT
+                   PERFORM 6200-WRITE-MISMATCH THRU 6200-EXIT
+               END-IF
+           END-IF
+           .
+       6000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6100-LOAD-REF-LINE - READ THE NEXT 50-CHARACTER LINE OF   *
+      * REFERENCE DIGITS INTO WS-RECON-BUF.                       *
+      *-----------------------------------------------------------*
+       6100-LOAD-REF-LINE.
+           READ REF-FILE
+               AT END
+                   SET WS-RECON-EOF TO TRUE
+               NOT AT END
+                   MOVE REF-RECORD TO WS-RECON-BUF
+                   MOVE ZERO TO WS-RECON-IDX
+           END-READ
+           .
+       6100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6200-WRITE-MISMATCH - APPEND ONE POSITION/EXPECTED/ACTUAL *
+      * RECORD TO MISMATCH-FILE.                                   *
+      *-----------------------------------------------------------*
+       6200-WRITE-MISMATCH.
+           MOVE SPACES TO MM-DETAIL-REC
+           MOVE 'POS=' TO MM-POS-LBL
+           MOVE WS-DIGIT-CNT TO MM-POS
+           MOVE 'EXP=' TO MM-EXP-LBL
+           MOVE WS-RECON-EXPECTED TO MM-EXPECTED
+           MOVE 'ACT=' TO MM-ACT-LBL
+           MOVE SB TO MM-ACTUAL
+           WRITE MM-DETAIL-REC
+           .
+       6200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDITLOG   *
+      * FOR THIS RUN. OPENED EXTEND SO EARLIER RUNS' HISTORY IS   *
+      * PRESERVED; GNUCOBOL CREATES THE FILE ON FIRST USE IF IT   *
+      * DOES NOT YET EXIST.                                        *
+      *-----------------------------------------------------------*
+       7000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-TIME-RAW FROM TIME
+           PERFORM 7100-TIME-TO-SECONDS THRU 7100-EXIT
+           MOVE WS-TIME-TOTAL-SECS TO WS-END-SECS
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS
+           ELSE
+      *             RUN CROSSED MIDNIGHT - ADD A DAY OF SECONDS.
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS + 86400
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+      *             NO PRIOR AUDITLOG ON FILE - CREATE ONE.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-RUN-DATE TO AUD-DATE
+           MOVE WS-RUN-TIME TO AUD-TIME
+           MOVE WS-JOBNAME TO AUD-JOB
+           MOVE WS-CONST-CODE TO AUD-CONST-CODE
+           MOVE WS-REQ-N TO AUD-N
+           MOVE WS-DIGIT-CNT TO AUD-DIGIT-CNT
+           MOVE WS-ELAPSED-SECS TO AUD-ELAPSED-SEC
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           .
+       7000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7100-TIME-TO-SECONDS - CONVERT WS-TIME-RAW (HHMMSSHH, AS  *
+      * RETURNED BY ACCEPT ... FROM TIME) INTO WHOLE SECONDS      *
+      * SINCE MIDNIGHT IN WS-TIME-TOTAL-SECS.                      *
+      *-----------------------------------------------------------*
+       7100-TIME-TO-SECONDS.
+           COMPUTE WS-TIME-TOTAL-SECS =
+               WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS
+           .
+       7100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7200-WRITE-METRIC-RECORD - APPEND ONE RECORD TO METRICS   *
+      * FOR ONE PRECISION TIER (WS-MET-N/WS-MET-DIGIT-CNT, SET BY *
+      * THE CALLER), CARRYING THE ELAPSED WALL TIME AND OUTER-    *
+      * LOOP ITERATION COUNT SINCE THIS RUN STARTED. OPENED       *
+      * EXTEND SO HISTORY ACCUMULATES ACROSS RUNS, THE SAME AS    *
+      * AUDIT-FILE.                                                *
+      *-----------------------------------------------------------*
+       7200-WRITE-METRIC-RECORD.
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE WS-TIME-RAW TO WS-MET-TIME-NOW
+           PERFORM 7100-TIME-TO-SECONDS THRU 7100-EXIT
+           MOVE WS-TIME-TOTAL-SECS TO WS-END-SECS
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS
+           ELSE
+      *             RUN CROSSED MIDNIGHT - ADD A DAY OF SECONDS.
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS + 86400
+           END-IF
+           OPEN EXTEND METRICS-FILE
+           IF WS-METRICS-STATUS NOT = '00'
+      *             NO PRIOR METRICS ON FILE - CREATE ONE.
+               OPEN OUTPUT METRICS-FILE
+           END-IF
+           MOVE SPACES TO METRICS-RECORD
+           MOVE WS-RUN-DATE TO MET-DATE
+           MOVE WS-MET-TIME-NOW TO MET-TIME
+           MOVE WS-JOBNAME TO MET-JOB
+           MOVE WS-CONST-CODE TO MET-CONST-CODE
+           MOVE WS-MET-N TO MET-N
+           MOVE WS-MET-DIGIT-CNT TO MET-DIGIT-CNT
+           MOVE WS-ITER-CNT TO MET-ITER-CNT
+           MOVE WS-ELAPSED-SECS TO MET-ELAPSED-SEC
+           WRITE METRICS-RECORD
+           CLOSE METRICS-FILE
+           .
+       7200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7300-UPDATE-QUEUE-REQUEST - POST THE OUTCOME OF THE ENTRY  *
+      * CLAIMED BY 1210-FIND-QUEUED-ENTRY BACK TO THE QUEUE - *
+      * COMPLETE WITH THE FINAL DIGIT COUNT, OR FAILED IF THE      *
+      * OVERFLOW GUARD (9000-OVERFLOW-ABEND) TRIPPED DURING THIS   *
+      * RUN.                                                       *
+      *-----------------------------------------------------------*
+       7300-UPDATE-QUEUE-REQUEST.
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE WS-TIME-RAW TO WS-RQ-TIME-NOW
+           IF WS-OVERFLOW-DETECTED
+               SET RQ-FAILED TO TRUE
+           ELSE
+               SET RQ-COMPLETE TO TRUE
+           END-IF
+           MOVE WS-RUN-DATE TO RQ-COMPL-DATE
+           MOVE WS-RQ-TIME-NOW TO RQ-COMPL-TIME
+           MOVE WS-DIGIT-CNT TO RQ-DIGIT-CNT
+           REWRITE RQ-RECORD
+           CLOSE REQUEST-QUEUE-FILE
+           .
+       7300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7310-FAIL-QUEUE-REQUEST - POST A FAILED OUTCOME BACK TO    *
+      * THE ENTRY CLAIMED BY 1210-FIND-QUEUED-ENTRY WHEN 1050 OR   *
+      * 1060 ABORTS THE RUN BEFORE ANY DIGITS ARE PRODUCED.        *
+      * WITHOUT THIS THE ENTRY WOULD BE LEFT AT RQ-RUNNING FOREVER *
+      * SINCE THE ABORT NEVER REACHES 4000-TERMINATE.              *
+      *-----------------------------------------------------------*
+       7310-FAIL-QUEUE-REQUEST.
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE WS-TIME-RAW TO WS-RQ-TIME-NOW
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           SET RQ-FAILED TO TRUE
+           MOVE WS-RUN-DATE TO RQ-COMPL-DATE
+           MOVE WS-RQ-TIME-NOW TO RQ-COMPL-TIME
+           MOVE ZERO TO RQ-DIGIT-CNT
+           REWRITE RQ-RECORD
+           CLOSE REQUEST-QUEUE-FILE
+           .
+       7310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-LOAD-MULTI-REQUESTS - READ UP TO 3 PRECISION ENTRIES *
+      * FROM THE OPTIONAL MULTIREQ CONTROL FILE. WHEN ONE OR MORE *
+      * VALID ENTRIES ARE FOUND, WS-MULTI-ACTIVE IS SET AND       *
+      * 8020-FIND-MAX-N ESTABLISHES THE SINGLE N THIS RUN WILL    *
+      * ACTUALLY COMPUTE TO.                                       *
+      *-----------------------------------------------------------*
+       8000-LOAD-MULTI-REQUESTS.
+           OPEN INPUT MULTI-FILE
+           IF WS-MULTI-OK
+               PERFORM 8010-READ-MULTI-RECORD THRU 8010-EXIT
+                   UNTIL WS-MULTI-EOF OR WS-MULTI-CNT = 3
+               IF NOT WS-MULTI-EOF
+                   DISPLAY 'DIGITOFE-W1 MULTIREQ HAS MORE THAN 3 '
+                       'ENTRIES - EXTRA ENTRIES IGNORED'
+               END-IF
+               CLOSE MULTI-FILE
+               IF WS-MULTI-CNT > 0
+                   SET WS-MULTI-ACTIVE TO TRUE
+                   PERFORM 8020-FIND-MAX-N THRU 8020-EXIT
+               END-IF
+           END-IF
+           .
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8010-READ-MULTI-RECORD - READ ONE MULTIREQ ENTRY. ENTRIES *
+      * REQUESTING FEWER THAN 11 DIGITS ARE SKIPPED (THE SPIGOT   *
+      * LOOP NEEDS N >= 11 TO PRODUCE ANY DIGITS AT ALL) WITH A   *
+      * WARNING.                                                   *
+      *-----------------------------------------------------------*
+       8010-READ-MULTI-RECORD.
+           READ MULTI-FILE
+               AT END
+                   SET WS-MULTI-EOF TO TRUE
+               NOT AT END
+                   IF MULTI-N < 11
+                       DISPLAY 'DIGITOFE-W2 MULTIREQ ENTRY N='
+                           MULTI-N ' TOO SMALL - SKIPPED'
+                   ELSE
+                       ADD 1 TO WS-MULTI-CNT
+                       MOVE MULTI-N TO WS-MULTI-N(WS-MULTI-CNT)
+                       COMPUTE WS-MULTI-TARGET(WS-MULTI-CNT) =
+                           MULTI-N - 10
+                       MOVE 'N' TO WS-MULTI-DONE-SW(WS-MULTI-CNT)
+                   END-IF
+           END-READ
+           .
+       8010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8020-FIND-MAX-N - SCAN THE LOADED MULTIREQ ENTRIES FOR    *
+      * THE LARGEST REQUESTED N, SO 3000-COMPUTE-DIGITS CAN RUN   *
+      * ONE PASS DEEP ENOUGH TO SATISFY EVERY TIER.               *
+      *-----------------------------------------------------------*
+       8020-FIND-MAX-N.
+           MOVE ZERO TO WS-MULTI-MAX-N
+           MOVE 1 TO WS-MULTI-IDX
+           PERFORM 8021-CHECK-MULTI-MAX THRU 8021-EXIT
+               VARYING WS-MULTI-IDX FROM 1 BY 1
+               UNTIL WS-MULTI-IDX > WS-MULTI-CNT
+           .
+       8020-EXIT.
+           EXIT.
+
+       8021-CHECK-MULTI-MAX.
+           IF WS-MULTI-N(WS-MULTI-IDX) > WS-MULTI-MAX-N
+               MOVE WS-MULTI-N(WS-MULTI-IDX) TO WS-MULTI-MAX-N
+           END-IF
+           .
+       8021-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8100-BUFFER-MULTI-DIGIT - OFFER THE CURRENT DIGIT (SB) TO *
+      * EVERY TIER THAT IS STILL ACTIVE (LOADED AND NOT YET AT    *
+      * ITS OWN TARGET DIGIT COUNT).                               *
+      *-----------------------------------------------------------*
+       8100-BUFFER-MULTI-DIGIT.
+           IF WS-MULTI-CNT >= 1 AND NOT WS-MULTI-DONE(1)
+               PERFORM 8110-BUFFER-TAG-1 THRU 8110-EXIT
+           END-IF
+           IF WS-MULTI-CNT >= 2 AND NOT WS-MULTI-DONE(2)
+               PERFORM 8120-BUFFER-TAG-2 THRU 8120-EXIT
+           END-IF
+           IF WS-MULTI-CNT >= 3 AND NOT WS-MULTI-DONE(3)
+               PERFORM 8130-BUFFER-TAG-3 THRU 8130-EXIT
+           END-IF
+           .
+       8100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8110/8120/8130-BUFFER-TAG-n - APPEND SB TO TAG n'S 50-    *
+      * DIGIT DETAIL LINE, FLUSHING AND CLOSING OUT THAT TIER     *
+      * ONCE ITS OWN TARGET DIGIT COUNT IS REACHED.                *
+      *-----------------------------------------------------------*
+       8110-BUFFER-TAG-1.
+           ADD 1 TO WS-TAG-LINE-CNT-1
+           MOVE SB TO T1D-DIGITS(WS-TAG-LINE-CNT-1:1)
+           IF WS-TAG-LINE-CNT-1 = 50
+               WRITE TAG1-DETAIL-REC
+               MOVE SPACES TO TAG1-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-1
+           END-IF
+           IF WS-DIGIT-CNT = WS-MULTI-TARGET(1)
+               PERFORM 8140-CLOSE-TAG-1 THRU 8140-EXIT
+           END-IF
+           .
+       8110-EXIT.
+           EXIT.
+
+       8120-BUFFER-TAG-2.
+           ADD 1 TO WS-TAG-LINE-CNT-2
+           MOVE SB TO T2D-DIGITS(WS-TAG-LINE-CNT-2:1)
+           IF WS-TAG-LINE-CNT-2 = 50
+               WRITE TAG2-DETAIL-REC
+               MOVE SPACES TO TAG2-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-2
+           END-IF
+           IF WS-DIGIT-CNT = WS-MULTI-TARGET(2)
+               PERFORM 8150-CLOSE-TAG-2 THRU 8150-EXIT
+           END-IF
+           .
+       8120-EXIT.
+           EXIT.
+
+       8130-BUFFER-TAG-3.
+           ADD 1 TO WS-TAG-LINE-CNT-3
+           MOVE SB TO T3D-DIGITS(WS-TAG-LINE-CNT-3:1)
+           IF WS-TAG-LINE-CNT-3 = 50
+               WRITE TAG3-DETAIL-REC
+               MOVE SPACES TO TAG3-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-3
+           END-IF
+           IF WS-DIGIT-CNT = WS-MULTI-TARGET(3)
+               PERFORM 8160-CLOSE-TAG-3 THRU 8160-EXIT
+           END-IF
+           .
+       8130-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8140/8150/8160-CLOSE-TAG-n - FLUSH ANY PARTIAL LINE, WRITE*
+      * THE TRAILER RECORD, AND CLOSE OUT TAG n'S OUTPUT DATASET. *
+      *-----------------------------------------------------------*
+       8140-CLOSE-TAG-1.
+           IF WS-TAG-LINE-CNT-1 > 0
+               WRITE TAG1-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-1
+           END-IF
+           MOVE SPACES TO TAG1-TRAILER-REC
+           MOVE 'TRAILER' TO T1T-ID
+           MOVE WS-MULTI-TARGET(1) TO T1T-TOTAL
+           WRITE TAG1-TRAILER-REC
+           CLOSE TAG-FILE-1
+           MOVE WS-MULTI-N(1) TO WS-MET-N
+           MOVE WS-MULTI-TARGET(1) TO WS-MET-DIGIT-CNT
+           PERFORM 7200-WRITE-METRIC-RECORD THRU 7200-EXIT
+           SET WS-MULTI-DONE(1) TO TRUE
+           .
+       8140-EXIT.
+           EXIT.
+
+       8150-CLOSE-TAG-2.
+           IF WS-TAG-LINE-CNT-2 > 0
+               WRITE TAG2-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-2
+           END-IF
+           MOVE SPACES TO TAG2-TRAILER-REC
+           MOVE 'TRAILER' TO T2T-ID
+           MOVE WS-MULTI-TARGET(2) TO T2T-TOTAL
+           WRITE TAG2-TRAILER-REC
+           CLOSE TAG-FILE-2
+           MOVE WS-MULTI-N(2) TO WS-MET-N
+           MOVE WS-MULTI-TARGET(2) TO WS-MET-DIGIT-CNT
+           PERFORM 7200-WRITE-METRIC-RECORD THRU 7200-EXIT
+           SET WS-MULTI-DONE(2) TO TRUE
+           .
+       8150-EXIT.
+           EXIT.
+
+       8160-CLOSE-TAG-3.
+           IF WS-TAG-LINE-CNT-3 > 0
+               WRITE TAG3-DETAIL-REC
+               MOVE ZERO TO WS-TAG-LINE-CNT-3
+           END-IF
+           MOVE SPACES TO TAG3-TRAILER-REC
+           MOVE 'TRAILER' TO T3T-ID
+           MOVE WS-MULTI-TARGET(3) TO T3T-TOTAL
+           WRITE TAG3-TRAILER-REC
+           CLOSE TAG-FILE-3
+           MOVE WS-MULTI-N(3) TO WS-MET-N
+           MOVE WS-MULTI-TARGET(3) TO WS-MET-DIGIT-CNT
+           PERFORM 7200-WRITE-METRIC-RECORD THRU 7200-EXIT
+           SET WS-MULTI-DONE(3) TO TRUE
+           .
+       8160-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8200-OPEN-TAG-FILES - OPEN EACH REQUESTED TIER'S OUTPUT   *
+      * DATASET AND WRITE ITS HEADER RECORD UP FRONT, MIRRORING   *
+      * DIGITS-FILE'S OWN HEADER/DETAIL/TRAILER LAYOUT.            *
+      *-----------------------------------------------------------*
+       8200-OPEN-TAG-FILES.
+           IF WS-MULTI-CNT >= 1
+               OPEN OUTPUT TAG-FILE-1
+               MOVE SPACES TO TAG1-HEADER-REC
+               MOVE 'HEADER' TO T1H-ID
+               MOVE WS-RUN-DATE TO T1H-RUN-DATE
+               MOVE WS-MULTI-N(1) TO T1H-N
+               WRITE TAG1-HEADER-REC
+               MOVE SPACES TO TAG1-DETAIL-REC
+           END-IF
+           IF WS-MULTI-CNT >= 2
+               OPEN OUTPUT TAG-FILE-2
+               MOVE SPACES TO TAG2-HEADER-REC
+               MOVE 'HEADER' TO T2H-ID
+               MOVE WS-RUN-DATE TO T2H-RUN-DATE
+               MOVE WS-MULTI-N(2) TO T2H-N
+               WRITE TAG2-HEADER-REC
+               MOVE SPACES TO TAG2-DETAIL-REC
+           END-IF
+           IF WS-MULTI-CNT >= 3
+               OPEN OUTPUT TAG-FILE-3
+               MOVE SPACES TO TAG3-HEADER-REC
+               MOVE 'HEADER' TO T3H-ID
+               MOVE WS-RUN-DATE TO T3H-RUN-DATE
+               MOVE WS-MULTI-N(3) TO T3H-N
+               WRITE TAG3-HEADER-REC
+               MOVE SPACES TO TAG3-DETAIL-REC
+           END-IF
+           .
+       8200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-OVERFLOW-ABEND - THE 10 * A(I-1) + D STEP WOULD      *
+      * EXCEED PIC 9(9), SO THE VALUE IS ABOUT TO BE TRUNCATED    *
+      * AND HAND DOWNSTREAM CONSUMERS A CORRUPTED DIGIT. STOP THE *
+      * SPIGOT LOOP AT THIS N/I RATHER THAN LET THAT HAPPEN, AND  *
+      * TAG THE RUN WITH A NON-ZERO RETURN CODE SO THE SCHEDULER  *
+      * SEES THIS AS A FAILED STEP, NOT A CLEAN COMPLETION.        *
+      *-----------------------------------------------------------*
+       9000-OVERFLOW-ABEND.
+           SET WS-OVERFLOW-DETECTED TO TRUE
+           DISPLAY ' '
+           DISPLAY 'DIGITOFE-E1 ARITHMETIC OVERFLOW - X OR D WOULD '
+               'EXCEED PIC 9(9) AT N=' N ' I=' I
+           DISPLAY 'DIGITOFE-E1 RUN ABORTED - OUTPUT PRODUCED SO '
+               'FAR THROUGH THIS POINT IS INCOMPLETE'
+           DISPLAY 'DIGITOFE-E1 RECOMMEND WIDENING X AND D (AND '
+               'THE ARRAY TABLE) TO A LARGER WORKING FIELD, E.G. '
+               'PIC 9(18) BINARY, BEFORE RERUNNING AT THIS N'
+           MOVE 16 TO RETURN-CODE
+           .
+       9000-EXIT.
+           EXIT.
+
       ** add other procedures here
        END PROGRAM DIGITOFE.
